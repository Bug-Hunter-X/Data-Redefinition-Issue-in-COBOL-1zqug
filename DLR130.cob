@@ -0,0 +1,198 @@
+000010******************************************************************
+000020*                                                                *
+000030*    DLR130.COB                                                  *
+000040*                                                                *
+000050*    PARTNER OUTBOUND CSV EXTRACT.                               *
+000060*                                                                *
+000070*    READS DLR110'S VALIDATED OUTPUT EXTRACT OF 100-BYTE         *
+000080*    RECORDS INTO WS-AREA-1 AND WRITES WS-SUB-AREA-1 AND         *
+000090*    WS-SUB-AREA-2 OUT AS A COMMA-DELIMITED RECORD (TEXT FIELD   *
+000100*    QUOTED, WITH ANY EMBEDDED QUOTES DOUBLED) SO OUR DOWNSTREAM *
+000110*    PARTNER CAN INGEST THE FEED WITHOUT KNOWING ANYTHING ABOUT  *
+000120*    OUR INTERNAL REDEFINES LAYOUT.                              *
+000130*                                                                *
+000140*    MODIFICATION HISTORY                                       *
+000150*    ----------------------                                     *
+000160*    2026-08-08  JPL  ORIGINAL.                                 *
+000165*    2026-08-08  JPL  SOURCED FROM DLR110'S VALIDATED TRANSOUT   *
+000166*                     EXTRACT INSTEAD OF THE RAW TRANSIN FEED,   *
+000167*                     SO A RECORD DLR110 REJECTS OR DIVERTS      *
+000168*                     NEVER REACHES THE PARTNER FILE.            *
+000170*                                                                *
+000180******************************************************************
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR130.
+000210 AUTHOR.        J P LANGE.
+000220 INSTALLATION.  DATA PROCESSING.
+000230 DATE-WRITTEN.  2026-08-08.
+000240 DATE-COMPILED.
+000250*
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT TRANS-FILE-IN ASSIGN TO "TRANSOUT"
+000300         ORGANIZATION SEQUENTIAL.
+000310*
+000320     SELECT CSV-FILE ASSIGN TO "PARTCSV"
+000330         ORGANIZATION LINE SEQUENTIAL.
+000340*
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  TRANS-FILE-IN
+000380     RECORD CONTAINS 100 CHARACTERS.
+000390 01  TRANS-RECORD-IN                     PIC X(100).
+000400*
+000410 FD  CSV-FILE.
+000420 01  CSV-LINE                            PIC X(200).
+000430*
+000440 WORKING-STORAGE SECTION.
+000450     COPY RECLAYT.
+000460*
+000470 01  DLR130-SWITCHES.
+000480     05  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+000490         88  WS-EOF-YES                   VALUE "Y".
+000500         88  WS-EOF-NO                    VALUE "N".
+000510*
+000520 01  DLR130-CONSTANTS.
+000530     05  WS-QUOTE-CHAR               PIC X(01) VALUE '"'.
+000540*
+000550 01  DLR130-WORK-FIELDS.
+000560     05  WS-TEXT-LEN                 PIC 9(03) COMP VALUE ZERO.
+000570     05  WS-SCAN-IDX                 PIC 9(03) COMP VALUE ZERO.
+000580     05  WS-OUT-IDX                  PIC 9(03) COMP VALUE ZERO.
+000590     05  WS-ESCAPED-TEXT             PIC X(190) VALUE SPACES.
+000600*
+000610 PROCEDURE DIVISION.
+000620*
+000630 0000-MAINLINE.
+000640     PERFORM 1000-INITIALIZE
+000650         THRU 1000-INITIALIZE-EXIT.
+000660     PERFORM 2000-PROCESS-RECORD
+000670         THRU 2000-PROCESS-RECORD-EXIT
+000680         UNTIL WS-EOF-YES.
+000690     PERFORM 9999-TERMINATE
+000700         THRU 9999-TERMINATE-EXIT.
+000710     GOBACK.
+000720 0000-MAINLINE-EXIT.
+000730     EXIT.
+000740*
+000750******************************************************************
+000760*    1000-INITIALIZE - OPEN THE EXTRACT AND THE CSV OUTPUT,      *
+000770*    THEN PRIME THE FIRST READ.                                  *
+000780******************************************************************
+000790 1000-INITIALIZE.
+000800     OPEN INPUT TRANS-FILE-IN.
+000810     OPEN OUTPUT CSV-FILE.
+000820     PERFORM 1100-READ-NEXT
+000830         THRU 1100-READ-NEXT-EXIT.
+000840 1000-INITIALIZE-EXIT.
+000850     EXIT.
+000860*
+000870******************************************************************
+000880*    1100-READ-NEXT - READ ONE RECORD OF THE EXTRACT INTO        *
+000890*    WS-AREA-1.                                                  *
+000900******************************************************************
+000910 1100-READ-NEXT.
+000920     READ TRANS-FILE-IN INTO WS-AREA-1
+000930         AT END
+000940             MOVE "Y" TO WS-EOF-SWITCH
+000950     END-READ.
+000960 1100-READ-NEXT-EXIT.
+000970     EXIT.
+000980*
+000990******************************************************************
+001000*    2000-PROCESS-RECORD - BUILD AND WRITE ONE CSV LINE FOR      *
+001010*    THE CURRENT RECORD.                                         *
+001020******************************************************************
+001030 2000-PROCESS-RECORD.
+001040     PERFORM 2100-TRIM-TEXT-LEN
+001050         THRU 2100-TRIM-TEXT-LEN-EXIT.
+001060     PERFORM 2200-BUILD-ESCAPED-TEXT
+001070         THRU 2200-BUILD-ESCAPED-TEXT-EXIT.
+001080     PERFORM 2300-BUILD-CSV-LINE
+001090         THRU 2300-BUILD-CSV-LINE-EXIT.
+001100     WRITE CSV-LINE.
+001110     PERFORM 1100-READ-NEXT
+001120         THRU 1100-READ-NEXT-EXIT.
+001130 2000-PROCESS-RECORD-EXIT.
+001140     EXIT.
+001150*
+001160******************************************************************
+001170*    2100-TRIM-TEXT-LEN - FIND THE LENGTH OF WS-SUB-AREA-2 WITH  *
+001180*    TRAILING SPACES REMOVED, SCANNING BACKWARD FROM THE END.    *
+001190******************************************************************
+001200 2100-TRIM-TEXT-LEN.
+001210     PERFORM 2110-SCAN-BACK
+001220         THRU 2110-SCAN-BACK-EXIT
+001230         VARYING WS-SCAN-IDX FROM 95 BY -1
+001240         UNTIL WS-SCAN-IDX < 1
+001250             OR WS-SUB-AREA-2(WS-SCAN-IDX:1) NOT = SPACE.
+001260     MOVE WS-SCAN-IDX TO WS-TEXT-LEN.
+001270 2100-TRIM-TEXT-LEN-EXIT.
+001280     EXIT.
+001290*
+001300 2110-SCAN-BACK.
+001310     CONTINUE.
+001320 2110-SCAN-BACK-EXIT.
+001330     EXIT.
+001340*
+001350******************************************************************
+001360*    2200-BUILD-ESCAPED-TEXT - COPY WS-SUB-AREA-2, DOUBLING ANY  *
+001370*    EMBEDDED QUOTE CHARACTERS, INTO WS-ESCAPED-TEXT.            *
+001380******************************************************************
+001390 2200-BUILD-ESCAPED-TEXT.
+001400     MOVE SPACES TO WS-ESCAPED-TEXT.
+001410     MOVE ZERO TO WS-OUT-IDX.
+001420     IF WS-TEXT-LEN > ZERO
+001430         PERFORM 2210-ESCAPE-CHAR
+001440             THRU 2210-ESCAPE-CHAR-EXIT
+001450             VARYING WS-SCAN-IDX FROM 1 BY 1
+001460             UNTIL WS-SCAN-IDX > WS-TEXT-LEN
+001470     END-IF.
+001480 2200-BUILD-ESCAPED-TEXT-EXIT.
+001490     EXIT.
+001500*
+001510 2210-ESCAPE-CHAR.
+001520     ADD 1 TO WS-OUT-IDX.
+001530     IF WS-SUB-AREA-2(WS-SCAN-IDX:1) = WS-QUOTE-CHAR
+001540         MOVE WS-QUOTE-CHAR TO WS-ESCAPED-TEXT(WS-OUT-IDX:1)
+001550         ADD 1 TO WS-OUT-IDX
+001560         MOVE WS-QUOTE-CHAR TO WS-ESCAPED-TEXT(WS-OUT-IDX:1)
+001570     ELSE
+001580         MOVE WS-SUB-AREA-2(WS-SCAN-IDX:1)
+001590             TO WS-ESCAPED-TEXT(WS-OUT-IDX:1)
+001600     END-IF.
+001610 2210-ESCAPE-CHAR-EXIT.
+001620     EXIT.
+001630*
+001640******************************************************************
+001650*    2300-BUILD-CSV-LINE - ASSEMBLE THE ID AND QUOTED, ESCAPED   *
+001660*    TEXT INTO ONE COMMA-DELIMITED OUTPUT LINE.                  *
+001670******************************************************************
+001680 2300-BUILD-CSV-LINE.
+001690     MOVE SPACES TO CSV-LINE.
+001700     IF WS-OUT-IDX > ZERO
+001710         STRING WS-SUB-AREA-1              DELIMITED BY SIZE
+001720                ","                         DELIMITED BY SIZE
+001730                WS-QUOTE-CHAR               DELIMITED BY SIZE
+001740                WS-ESCAPED-TEXT(1:WS-OUT-IDX) DELIMITED BY SIZE
+001750                WS-QUOTE-CHAR               DELIMITED BY SIZE
+001760                INTO CSV-LINE
+001770         END-STRING
+001780     ELSE
+001790         STRING WS-SUB-AREA-1              DELIMITED BY SIZE
+001800                ',""'                       DELIMITED BY SIZE
+001810                INTO CSV-LINE
+001820         END-STRING
+001830     END-IF.
+001840 2300-BUILD-CSV-LINE-EXIT.
+001850     EXIT.
+001860*
+001870******************************************************************
+001880*    9999-TERMINATE - CLOSE THE FILES AND RETURN CONTROL.        *
+001890******************************************************************
+001900 9999-TERMINATE.
+001910     CLOSE TRANS-FILE-IN.
+001920     CLOSE CSV-FILE.
+001930 9999-TERMINATE-EXIT.
+001940     EXIT.
