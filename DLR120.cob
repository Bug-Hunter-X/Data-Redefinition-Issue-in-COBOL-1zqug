@@ -0,0 +1,169 @@
+000010******************************************************************
+000020*                                                                *
+000030*    DLR120.COB                                                  *
+000040*                                                                *
+000050*    ACCOUNT MASTER CORRECTION RUN - INDEXED LOOKUP/REWRITE.     *
+000060*                                                                *
+000070*    READS A SMALL FILE OF CORRECTION REQUESTS (ACCOUNT ID PLUS  *
+000080*    REPLACEMENT TEXT) AND APPLIES EACH ONE TO THE INDEXED       *
+000090*    ACCOUNT MASTER BY DIRECT KEYED READ/REWRITE, SO OPERATORS   *
+000100*    CAN TOUCH A HANDFUL OF KNOWN ACCOUNT IDS WITHOUT A FULL     *
+000110*    SEQUENTIAL PASS OF THE MASTER FILE.                        *
+000120*                                                                *
+000130*    MODIFICATION HISTORY                                       *
+000140*    ----------------------                                     *
+000150*    2026-08-08  JPL  ORIGINAL.                                 *
+000155*    2026-08-08  JPL  DROPPED TWO LEFTOVER MOVES INTO THE        *
+000158*                     SHARED WS-SUB-AREA-1/2 FIELDS THAT NEVER   *
+000162*                     FED ANYTHING - THE REWRITE USES            *
+000165*                     IDX-RECORD DIRECTLY.                       *
+000168*                                                                *
+000169*    2026-08-08  JPL  CORR-FILE IS THE SAME "5-DIGIT ID PLUS 95  *
+000171*                     BYTES OF TEXT" SHAPE RECLAYT MODELS, SO    *
+000172*                     ITS REQUEST RECORD IS NOW READ INTO        *
+000173*                     WS-AREA-1 AND DRIVEN FROM WS-SUB-AREA-1/2  *
+000174*                     INSTEAD OF A HAND-ROLLED CORR-ID/          *
+000175*                     CORR-NEW-TEXT GROUP, SO THE COPYBOOK IS    *
+000176*                     ACTUALLY IN USE RATHER THAN A DEAD COPY.   *
+000177*                                                                *
+000178*    2026-08-08  JPL  WS-CORRECTIONS-APPLIED AND WS-CORRECTIONS- *
+000179*                     NOT-FOUND WERE BEING COUNTED BUT NEVER     *
+000181*                     REPORTED.  9999-TERMINATE NOW DISPLAYS A   *
+000182*                     ONE-LINE END-OF-RUN SUMMARY OF BOTH COUNTS *
+000183*                     TO THE JOB LOG.                            *
+000184*                                                                *
+000185******************************************************************
+000186 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID.    DLR120.
+000200 AUTHOR.        J P LANGE.
+000210 INSTALLATION.  DATA PROCESSING.
+000220 DATE-WRITTEN.  2026-08-08.
+000230 DATE-COMPILED.
+000240*
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTIDX"
+000290         ORGANIZATION IS INDEXED
+000300         ACCESS MODE IS DYNAMIC
+000310         RECORD KEY IS IDX-ACCOUNT-ID
+000320         FILE STATUS IS WS-ACCT-STATUS.
+000330*
+000340     SELECT CORR-FILE ASSIGN TO "CORRIN"
+000350         ORGANIZATION SEQUENTIAL.
+000360*
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  ACCT-MASTER-FILE
+000400     RECORD CONTAINS 100 CHARACTERS.
+000410 01  IDX-RECORD.
+000420     05  IDX-ACCOUNT-ID                  PIC 9(05).
+000430     05  IDX-ACCOUNT-TEXT                 PIC X(95).
+000440*
+000450 FD  CORR-FILE
+000460     RECORD CONTAINS 100 CHARACTERS.
+000470 01  CORR-RECORD-IN                        PIC X(100).
+000500*
+000510 WORKING-STORAGE SECTION.
+000520     COPY RECLAYT.
+000530*
+000540 01  DLR120-SWITCHES.
+000550     05  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+000560         88  WS-EOF-YES                    VALUE "Y".
+000570         88  WS-EOF-NO                     VALUE "N".
+000580*
+000590 01  DLR120-STATUS-FIELDS.
+000600     05  WS-ACCT-STATUS               PIC X(02) VALUE SPACES.
+000610         88  WS-ACCT-FOUND                 VALUE "00".
+000620*
+000630 01  DLR120-COUNTERS.
+000640     05  WS-CORRECTIONS-APPLIED       PIC 9(07) COMP VALUE ZERO.
+000650     05  WS-CORRECTIONS-NOT-FOUND     PIC 9(07) COMP VALUE ZERO.
+000660*
+000661 01  DLR120-REPORT-FIELDS.
+000662     05  RPT-CORRECTIONS-APPLIED      PIC ZZZZZZ9.
+000663     05  RPT-CORRECTIONS-NOT-FOUND    PIC ZZZZZZ9.
+000664*
+000670 PROCEDURE DIVISION.
+000680*
+000690 0000-MAINLINE.
+000700     PERFORM 1000-INITIALIZE
+000710         THRU 1000-INITIALIZE-EXIT.
+000720     PERFORM 2000-APPLY-CORRECTION
+000730         THRU 2000-APPLY-CORRECTION-EXIT
+000740         UNTIL WS-EOF-YES.
+000750     PERFORM 9999-TERMINATE
+000760         THRU 9999-TERMINATE-EXIT.
+000770     GOBACK.
+000780 0000-MAINLINE-EXIT.
+000790     EXIT.
+000800*
+000810******************************************************************
+000820*    1000-INITIALIZE - OPEN THE MASTER FILE FOR DIRECT I-O AND   *
+000830*    THE CORRECTION REQUEST FILE, THEN PRIME THE FIRST READ.     *
+000840******************************************************************
+000850 1000-INITIALIZE.
+000860     OPEN I-O ACCT-MASTER-FILE.
+000870     OPEN INPUT CORR-FILE.
+000880     PERFORM 1100-READ-NEXT-CORR
+000890         THRU 1100-READ-NEXT-CORR-EXIT.
+000900 1000-INITIALIZE-EXIT.
+000910     EXIT.
+000920*
+000930******************************************************************
+000940*    1100-READ-NEXT-CORR - READ THE NEXT CORRECTION REQUEST.     *
+000950******************************************************************
+000960 1100-READ-NEXT-CORR.
+000970     READ CORR-FILE INTO WS-AREA-1
+000980         AT END
+000990             MOVE "Y" TO WS-EOF-SWITCH
+001000     END-READ.
+001010 1100-READ-NEXT-CORR-EXIT.
+001020     EXIT.
+001030*
+001040******************************************************************
+001050*    2000-APPLY-CORRECTION - LOOK UP THE REQUESTED ACCOUNT ID    *
+001060*    DIRECTLY BY KEY AND REWRITE ITS TEXT IF FOUND.              *
+001070******************************************************************
+001080 2000-APPLY-CORRECTION.
+001090     MOVE WS-SUB-AREA-1 TO IDX-ACCOUNT-ID.
+001100     READ ACCT-MASTER-FILE
+001110         INVALID KEY
+001120             ADD 1 TO WS-CORRECTIONS-NOT-FOUND
+001130     END-READ.
+001140     IF WS-ACCT-FOUND
+001150         MOVE WS-SUB-AREA-2 TO IDX-ACCOUNT-TEXT
+001180         REWRITE IDX-RECORD
+001190         ADD 1 TO WS-CORRECTIONS-APPLIED
+001200     END-IF.
+001210     PERFORM 1100-READ-NEXT-CORR
+001220         THRU 1100-READ-NEXT-CORR-EXIT.
+001230 2000-APPLY-CORRECTION-EXIT.
+001240     EXIT.
+001250*
+001251******************************************************************
+001252*    3000-DISPLAY-SUMMARY - SHOW THE RUN'S APPLIED/NOT-FOUND     *
+001253*    COUNTS ON THE JOB LOG SO THE OPERATOR CAN CONFIRM EVERY     *
+001254*    CORRECTION REQUEST WAS ACCOUNTED FOR.                       *
+001255******************************************************************
+001256 3000-DISPLAY-SUMMARY.
+001257     MOVE WS-CORRECTIONS-APPLIED TO RPT-CORRECTIONS-APPLIED.
+001258     MOVE WS-CORRECTIONS-NOT-FOUND TO RPT-CORRECTIONS-NOT-FOUND.
+001259     DISPLAY "DLR120 CORRECTIONS APPLIED .... "
+001260         RPT-CORRECTIONS-APPLIED.
+001261     DISPLAY "DLR120 CORRECTIONS NOT FOUND .. "
+001262         RPT-CORRECTIONS-NOT-FOUND.
+001263 3000-DISPLAY-SUMMARY-EXIT.
+001264     EXIT.
+001265*
+001266******************************************************************
+001267*    9999-TERMINATE - SHOW THE RUN SUMMARY, CLOSE THE FILES, AND *
+001268*    RETURN CONTROL.                                             *
+001269******************************************************************
+001290 9999-TERMINATE.
+001291     PERFORM 3000-DISPLAY-SUMMARY
+001292         THRU 3000-DISPLAY-SUMMARY-EXIT.
+001300     CLOSE ACCT-MASTER-FILE.
+001310     CLOSE CORR-FILE.
+001320 9999-TERMINATE-EXIT.
+001330     EXIT.
