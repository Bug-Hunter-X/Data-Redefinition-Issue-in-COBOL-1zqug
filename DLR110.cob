@@ -0,0 +1,423 @@
+000010******************************************************************
+000020*                                                                *
+000030*    DLR110.COB                                                  *
+000040*                                                                *
+000050*    DAILY TRANSACTION EXTRACT - BATCH READER.                   *
+000060*                                                                *
+000070*    READS THE SEQUENTIAL EXTRACT OF 100-BYTE RECORDS ONE AT A   *
+000080*    TIME INTO WS-AREA-1 AND PROCESSES WS-SUB-AREA-1 AND         *
+000090*    WS-SUB-AREA-2 FOR EACH RECORD, WRITING EACH PROCESSED       *
+000100*    RECORD ON TO THE OUTPUT EXTRACT.  RECORDS WHOSE ID FAILS    *
+000110*    RANGE VALIDATION ARE DIVERTED TO A REVIEW-QUEUE FILE        *
+000120*    RATHER THAN PASSED THROUGH.  A CHECKPOINT IS TAKEN EVERY    *
+000130*    WS-CHECKPOINT-INTERVAL RECORDS SO AN ABENDED RUN CAN BE     *
+000140*    RESTARTED FROM THE LAST GOOD POINT.                         *
+000150*                                                                *
+000160*    MODIFICATION HISTORY                                       *
+000170*    ----------------------                                     *
+000180*    2026-08-08  JPL  ORIGINAL.                                 *
+000190*    2026-08-08  JPL  ADDED WS-SUB-AREA-1 RANGE VALIDATION,      *
+000200*                     REJECTING OUT-OF-RANGE RECORDS TO A        *
+000210*                     REVIEW QUEUE FILE.                        *
+000220*    2026-08-08  JPL  ADDED CHECKPOINT/RESTART SUPPORT SO A      *
+000230*                     RERUN CAN RESUME PAST THE LAST GOOD        *
+000240*                     CHECKPOINT INSTEAD OF FROM THE TOP.        *
+000250*    2026-08-08  JPL  ADDED THE END-OF-RUN CONTROL-TOTAL         *
+000260*                     RECONCILIATION REPORT.                    *
+000270*    2026-08-08  JPL  CHECKPOINT IS NOW CLEARED AT A CLEAN       *
+000280*                     END-OF-RUN SO AN ORDINARY NEXT-DAY RUN     *
+000290*                     DOES NOT INHERIT A STALE RESTART POINT;    *
+000300*                     THE RESTART SKIP LOOP NOW STOPS AT EOF     *
+000310*                     INSTEAD OF READING PAST IT WHEN A RERUN    *
+000320*                     FILE IS SHORTER THAN THE LAST CHECKPOINT.  *
+000330*                     THE CHECKPOINT ALSO NOW CARRIES THE        *
+000340*                     CUMULATIVE READ/REJECT/CONTROL-TOTAL       *
+000350*                     COUNTS SO A RESUMED RUN'S REPORT TIES      *
+000360*                     BACK TO THE WHOLE FILE, NOT JUST THE       *
+000370*                     RESUMED TAIL.  RECORDS CARRYING A WS-AREA-3*
+000380*                     TYPE CODE ARE NOW DETECTED AND DIVERTED TO *
+000390*                     THE REVIEW QUEUE INSTEAD OF BEING MISREAD  *
+000400*                     AS A FLAT ID+TEXT RECORD.                  *
+000401*    2026-08-08  JPL  1200-CHECK-RESTART WAS TRUSTING CHKPT-     *
+000402*                     RECORD EVEN WHEN THE READ HIT AT END (AN   *
+000403*                     EMPTY CHECKPOINT DATASET ON A FIRST-EVER   *
+000404*                     RUN), PULLING THE RESTART COUNTS OUT OF    *
+000405*                     UNINITIALIZED STORAGE.  THE RESTORE MOVES  *
+000406*                     NOW ONLY RUN ON NOT AT END.                *
+000407*    2026-08-08  JPL  A RESTARTED RUN WAS OPENING TRANS-FILE-OUT *
+000408*                     AND REJECT-FILE WITH OPEN OUTPUT, WHICH    *
+000409*                     TRUNCATES A SEQUENTIAL FILE, SO THE PRIOR  *
+000410*                     RUN'S GOOD OUTPUT WAS LOST ON EVERY        *
+000411*                     RESTART.  1200-CHECK-RESTART NOW RUNS      *
+000412*                     BEFORE THOSE OPENS, AND A GENUINE RESTART  *
+000413*                     (WS-RESTART-COUNT > ZERO) NOW OPENS THEM   *
+000414*                     EXTEND INSTEAD, SO THE RESUMED TAIL IS     *
+000415*                     APPENDED RATHER THAN OVERWRITING WHAT IS   *
+000416*                     ALREADY THERE.  THE REVIEW-QUEUE DIVERT    *
+000417*                     COUNT FOR WS-AREA-3 TYPE-CODED RECORDS IS  *
+000418*                     ALSO NOW KEPT SEPARATE FROM THE ID-        *
+000419*                     VALIDATION REJECT COUNT, BOTH ON THE       *
+000420*                     REPORT AND IN THE CHECKPOINT, SO "RECORDS  *
+000421*                     FAILING VALIDATION" MEANS WHAT IT SAYS.    *
+000423*                                                                *
+000425******************************************************************
+000430 IDENTIFICATION DIVISION.
+000440 PROGRAM-ID.    DLR110.
+000450 AUTHOR.        J P LANGE.
+000460 INSTALLATION.  DATA PROCESSING.
+000470 DATE-WRITTEN.  2026-08-08.
+000480 DATE-COMPILED.
+000490*
+000500 ENVIRONMENT DIVISION.
+000510 INPUT-OUTPUT SECTION.
+000520 FILE-CONTROL.
+000530     SELECT TRANS-FILE-IN ASSIGN TO "TRANSIN"
+000540         ORGANIZATION SEQUENTIAL.
+000550*
+000560     SELECT TRANS-FILE-OUT ASSIGN TO "TRANSOUT"
+000570         ORGANIZATION SEQUENTIAL.
+000580*
+000590     SELECT REJECT-FILE ASSIGN TO "REJECTFL"
+000600         ORGANIZATION SEQUENTIAL.
+000610*
+000620     SELECT CHKPT-FILE ASSIGN TO "CHKPTFL"
+000630         ORGANIZATION SEQUENTIAL
+000640         FILE STATUS IS WS-CHKPT-STATUS.
+000650*
+000660     SELECT REPORT-FILE ASSIGN TO "CTLRPT"
+000670         ORGANIZATION LINE SEQUENTIAL.
+000680*
+000690 DATA DIVISION.
+000700 FILE SECTION.
+000710 FD  TRANS-FILE-IN
+000720     RECORD CONTAINS 100 CHARACTERS.
+000730 01  TRANS-RECORD-IN                     PIC X(100).
+000740*
+000750 FD  TRANS-FILE-OUT
+000760     RECORD CONTAINS 100 CHARACTERS.
+000770 01  TRANS-RECORD-OUT                    PIC X(100).
+000780*
+000790 FD  REJECT-FILE
+000800     RECORD CONTAINS 100 CHARACTERS.
+000810 01  REJECT-RECORD                       PIC X(100).
+000820*
+000830******************************************************************
+000840*    CHKPT-RECORD CARRIES BOTH THE RESTART POSITION (LAST GOOD   *
+000850*    ID AND RELATIVE RECORD COUNT) AND THE CUMULATIVE COUNTERS   *
+000860*    NEEDED TO REBUILD AN ACCURATE CONTROL REPORT IF THE RUN IS  *
+000870*    RESTARTED PARTWAY THROUGH THE FILE.                        *
+000880******************************************************************
+000890*
+000900 FD  CHKPT-FILE
+000910     RECORD CONTAINS 35 CHARACTERS.
+000920 01  CHKPT-RECORD.
+000930     05  CHKPT-LAST-ID                   PIC 9(05).
+000940     05  CHKPT-REC-COUNT                  PIC 9(07).
+000950     05  CHKPT-RECORDS-REJECTED           PIC 9(07).
+000955     05  CHKPT-RECORDS-DIVERTED           PIC 9(07).
+000960     05  CHKPT-ID-CONTROL-TOTAL           PIC 9(09).
+000970*
+000980 FD  REPORT-FILE.
+000990 01  REPORT-LINE                         PIC X(80).
+001000*
+001010 WORKING-STORAGE SECTION.
+001020     COPY RECLAYT.
+001030*
+001040 01  DLR110-SWITCHES.
+001050     05  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+001060         88  WS-EOF-YES                   VALUE "Y".
+001070         88  WS-EOF-NO                    VALUE "N".
+001080     05  WS-VALID-SWITCH             PIC X(01) VALUE "Y".
+001090         88  WS-RECORD-VALID              VALUE "Y".
+001100         88  WS-RECORD-INVALID            VALUE "N".
+001110     05  WS-RECORD-TYPE-SWITCH       PIC X(01) VALUE "F".
+001120         88  WS-RECORD-TYPE-FLAT          VALUE "F".
+001130         88  WS-RECORD-TYPE-CODED         VALUE "C".
+001140*
+001150 01  DLR110-COUNTERS.
+001160     05  WS-RECORDS-READ             PIC 9(07) COMP VALUE ZERO.
+001170     05  WS-RECORDS-REJECTED         PIC 9(07) COMP VALUE ZERO.
+001175     05  WS-RECORDS-DIVERTED         PIC 9(07) COMP VALUE ZERO.
+001180*
+001190 01  DLR110-CONSTANTS.
+001200     05  WS-MIN-VALID-ID             PIC 9(05) VALUE 00001.
+001210     05  WS-MAX-VALID-ID             PIC 9(05) VALUE 99999.
+001220     05  WS-CHECKPOINT-INTERVAL      PIC 9(07) COMP VALUE 1000.
+001230*
+001240 01  DLR110-CHECKPOINT-FIELDS.
+001250     05  WS-CHKPT-STATUS             PIC X(02) VALUE SPACES.
+001260     05  WS-RESTART-COUNT            PIC 9(07) COMP VALUE ZERO.
+001270     05  WS-SKIP-COUNT               PIC 9(07) COMP VALUE ZERO.
+001280     05  WS-RECS-SINCE-CHECKPOINT    PIC 9(07) COMP VALUE ZERO.
+001290     05  WS-LAST-GOOD-ID             PIC 9(05) VALUE ZERO.
+001300*
+001310 01  DLR110-REPORT-FIELDS.
+001320     05  WS-ID-CONTROL-TOTAL         PIC 9(09) COMP VALUE ZERO.
+001330     05  RPT-RECORDS-READ            PIC ZZZZZZ9.
+001340     05  RPT-RECORDS-REJECTED        PIC ZZZZZZ9.
+001345     05  RPT-RECORDS-DIVERTED        PIC ZZZZZZ9.
+001350     05  RPT-CONTROL-TOTAL           PIC ZZZZZZZZ9.
+001360*
+001370 PROCEDURE DIVISION.
+001380*
+001390 0000-MAINLINE.
+001400     PERFORM 1000-INITIALIZE
+001410         THRU 1000-INITIALIZE-EXIT.
+001420     PERFORM 2000-PROCESS-RECORD
+001430         THRU 2000-PROCESS-RECORD-EXIT
+001440         UNTIL WS-EOF-YES.
+001450     PERFORM 9999-TERMINATE
+001460         THRU 9999-TERMINATE-EXIT.
+001470     GOBACK.
+001480 0000-MAINLINE-EXIT.
+001490     EXIT.
+001500*
+001510******************************************************************
+001520*    1000-INITIALIZE - OPEN THE INPUT EXTRACT AND CHECK FOR A    *
+001530*    PRIOR CHECKPOINT BEFORE THE OUTPUT FILES ARE OPENED, SINCE  *
+001531*    WHETHER A RESTART WAS FOUND DECIDES HOW THOSE FILES MUST    *
+001532*    BE OPENED.  A GENUINE RESTART (WS-RESTART-COUNT > ZERO)     *
+001533*    OPENS TRANS-FILE-OUT AND REJECT-FILE EXTEND SO THE PRIOR    *
+001534*    RUN'S OUTPUT IS APPENDED TO, NOT OVERWRITTEN; AN ORDINARY   *
+001535*    RUN OPENS THEM OUTPUT AS BEFORE.  SKIP PAST ANY RECORDS     *
+001536*    THE CHECKPOINT COVERS AND PRIME THE FIRST READ.  THE SKIP   *
+001537*    LOOP STOPS THE MOMENT EOF IS REACHED SO A RERUN FILE        *
+001538*    SHORTER THAN THE LAST CHECKPOINT CANNOT DRIVE A READ PAST   *
+001539*    END-OF-FILE.                                                *
+001570******************************************************************
+001580 1000-INITIALIZE.
+001590     OPEN INPUT TRANS-FILE-IN.
+001600     PERFORM 1200-CHECK-RESTART
+001610         THRU 1200-CHECK-RESTART-EXIT.
+001611     IF WS-RESTART-COUNT > ZERO
+001612         OPEN EXTEND TRANS-FILE-OUT
+001613         OPEN EXTEND REJECT-FILE
+001614     ELSE
+001615         OPEN OUTPUT TRANS-FILE-OUT
+001616         OPEN OUTPUT REJECT-FILE
+001617     END-IF.
+001640     PERFORM 1100-READ-NEXT
+001650         THRU 1100-READ-NEXT-EXIT
+001660         VARYING WS-SKIP-COUNT FROM 1 BY 1
+001670         UNTIL WS-SKIP-COUNT > WS-RESTART-COUNT
+001680             OR WS-EOF-YES.
+001690     IF NOT WS-EOF-YES
+001700         PERFORM 1100-READ-NEXT
+001710             THRU 1100-READ-NEXT-EXIT
+001720     END-IF.
+001730 1000-INITIALIZE-EXIT.
+001740     EXIT.
+001750*
+001760******************************************************************
+001770*    1100-READ-NEXT - READ ONE RECORD OF THE EXTRACT INTO        *
+001780*    WS-AREA-1.                                                  *
+001790******************************************************************
+001800 1100-READ-NEXT.
+001810     READ TRANS-FILE-IN INTO WS-AREA-1
+001820         AT END
+001830             MOVE "Y" TO WS-EOF-SWITCH
+001840     END-READ.
+001850 1100-READ-NEXT-EXIT.
+001860     EXIT.
+001870*
+001880******************************************************************
+001890*    1200-CHECK-RESTART - LOOK FOR A CHECKPOINT RECORD LEFT BY   *
+001900*    A PRIOR RUN.  WHEN ONE IS FOUND, ITS RELATIVE RECORD COUNT  *
+001910*    TELLS US HOW MANY RECORDS TO SKIP ON THIS RUN, AND ITS      *
+001920*    CUMULATIVE COUNTERS ARE CARRIED FORWARD SO THE CONTROL      *
+001930*    REPORT AT END-OF-RUN TIES BACK TO THE WHOLE FILE RATHER     *
+001940*    THAN JUST THE RESUMED TAIL.  A CLEAN PRIOR RUN LEAVES A     *
+001950*    ZEROED CHECKPOINT BEHIND (SEE 2250-CLEAR-CHECKPOINT), SO    *
+001960*    FINDING ALL ZEROS HERE IS THE ORDINARY "START FROM THE      *
+001970*    TOP" CASE, NOT A RESTART.                                   *
+001980******************************************************************
+001990 1200-CHECK-RESTART.
+002000     MOVE ZERO TO WS-RESTART-COUNT.
+002010     OPEN INPUT CHKPT-FILE.
+002020     IF WS-CHKPT-STATUS = "00"
+002030         READ CHKPT-FILE
+002040             AT END
+002050                 CONTINUE
+002060             NOT AT END
+002070             MOVE CHKPT-REC-COUNT TO WS-RESTART-COUNT
+002080             MOVE CHKPT-LAST-ID TO WS-LAST-GOOD-ID
+002090             MOVE CHKPT-REC-COUNT TO WS-RECORDS-READ
+002100             MOVE CHKPT-RECORDS-REJECTED
+002101                 TO WS-RECORDS-REJECTED
+002102             MOVE CHKPT-RECORDS-DIVERTED
+002103                 TO WS-RECORDS-DIVERTED
+002106             MOVE CHKPT-ID-CONTROL-TOTAL
+002107                 TO WS-ID-CONTROL-TOTAL
+002120         END-READ
+002125         CLOSE CHKPT-FILE
+002130     END-IF.
+002140 1200-CHECK-RESTART-EXIT.
+002150     EXIT.
+002160*
+002170******************************************************************
+002180*    2000-PROCESS-RECORD - DISPATCH ON THE RECORD-TYPE CODE,     *
+002190*    VALIDATE WS-SUB-AREA-1 FOR A FLAT RECORD, ROUTE IT TO THE   *
+002200*    OUTPUT EXTRACT OR THE REVIEW QUEUE, AND TAKE A CHECKPOINT   *
+002210*    WHEN DUE.                                                   *
+002220******************************************************************
+002230 2000-PROCESS-RECORD.
+002240     ADD 1 TO WS-RECORDS-READ.
+002250     ADD 1 TO WS-RECS-SINCE-CHECKPOINT.
+002260     PERFORM 2050-CHECK-RECORD-TYPE
+002270         THRU 2050-CHECK-RECORD-TYPE-EXIT.
+002280     IF WS-RECORD-TYPE-CODED
+002290         ADD 1 TO WS-RECORDS-DIVERTED
+002300         WRITE REJECT-RECORD FROM WS-AREA-1
+002310     ELSE
+002320         ADD WS-SUB-AREA-1 TO WS-ID-CONTROL-TOTAL
+002330         PERFORM 2100-VALIDATE-ID
+002340             THRU 2100-VALIDATE-ID-EXIT
+002350         IF WS-RECORD-VALID
+002360             WRITE TRANS-RECORD-OUT FROM WS-AREA-1
+002370             MOVE WS-SUB-AREA-1 TO WS-LAST-GOOD-ID
+002380         ELSE
+002390             ADD 1 TO WS-RECORDS-REJECTED
+002400             WRITE REJECT-RECORD FROM WS-AREA-1
+002410         END-IF
+002420     END-IF.
+002430     IF WS-RECS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+002440         PERFORM 2200-WRITE-CHECKPOINT
+002450             THRU 2200-WRITE-CHECKPOINT-EXIT
+002460     END-IF.
+002470     PERFORM 1100-READ-NEXT
+002480         THRU 1100-READ-NEXT-EXIT.
+002490 2000-PROCESS-RECORD-EXIT.
+002500     EXIT.
+002510*
+002520******************************************************************
+002530*    2050-CHECK-RECORD-TYPE - OUR ACTUAL FEED TAGS THE THREE     *
+002540*    WS-AREA-3 SHAPES (DETAIL/SUMMARY/CORRECTION) WITH A LEADING *
+002550*    TYPE CODE.  A FLAT ID+TEXT RECORD NEVER HAS A LETTER IN     *
+002560*    THAT LEAD BYTE, SO ANY OF THE THREE TYPE CODES HERE MEANS   *
+002570*    THIS RECORD IS NOT SHAPED THE WAY WS-SUB-AREA-1/2 EXPECT.   *
+002580*    DIVERT IT TO THE REVIEW QUEUE RATHER THAN LET THE TYPE      *
+002590*    CODE BYTE BE FOLDED INTO THE ID FIELD.  PER-SHAPE           *
+002600*    PROCESSING OF THE TYPE-CODED FORMATS IS A SEPARATE PIECE    *
+002610*    OF WORK FROM THIS FLAT-RECORD EXTRACT.                      *
+002620******************************************************************
+002630 2050-CHECK-RECORD-TYPE.
+002640     SET WS-RECORD-TYPE-FLAT TO TRUE.
+002650     IF WS-REC-TYPE-DETAIL-VAL
+002660         OR WS-REC-TYPE-SUMMARY-VAL
+002670         OR WS-REC-TYPE-CORRECTION-VAL
+002680         SET WS-RECORD-TYPE-CODED TO TRUE
+002690     END-IF.
+002700 2050-CHECK-RECORD-TYPE-EXIT.
+002710     EXIT.
+002720*
+002730******************************************************************
+002740*    2100-VALIDATE-ID - WS-SUB-AREA-1 MUST FALL WITHIN THE       *
+002750*    VALID ACCOUNT ID RANGE (00001-99999).  ANYTHING ELSE,       *
+002760*    INCLUDING A ZERO ID FROM A TRUNCATED RECORD, IS INVALID.    *
+002770******************************************************************
+002780 2100-VALIDATE-ID.
+002790     SET WS-RECORD-VALID TO TRUE.
+002800     IF WS-SUB-AREA-1 < WS-MIN-VALID-ID
+002810         OR WS-SUB-AREA-1 > WS-MAX-VALID-ID
+002820         SET WS-RECORD-INVALID TO TRUE
+002830     END-IF.
+002840 2100-VALIDATE-ID-EXIT.
+002850     EXIT.
+002860*
+002870******************************************************************
+002880*    2200-WRITE-CHECKPOINT - REFRESH THE CHECKPOINT FILE WITH    *
+002890*    THE LAST SUCCESSFULLY PROCESSED ID, THE RELATIVE RECORD     *
+002900*    COUNT, AND THE CUMULATIVE COUNTERS, SO A RESTART KNOWS      *
+002910*    WHERE TO PICK BACK UP AND CAN REBUILD AN ACCURATE REPORT.   *
+002920******************************************************************
+002930 2200-WRITE-CHECKPOINT.
+002940     MOVE WS-LAST-GOOD-ID TO CHKPT-LAST-ID.
+002950     MOVE WS-RECORDS-READ TO CHKPT-REC-COUNT.
+002960     MOVE WS-RECORDS-REJECTED TO CHKPT-RECORDS-REJECTED.
+002965     MOVE WS-RECORDS-DIVERTED TO CHKPT-RECORDS-DIVERTED.
+002970     MOVE WS-ID-CONTROL-TOTAL TO CHKPT-ID-CONTROL-TOTAL.
+002980     OPEN OUTPUT CHKPT-FILE.
+002990     WRITE CHKPT-RECORD.
+003000     CLOSE CHKPT-FILE.
+003010     MOVE ZERO TO WS-RECS-SINCE-CHECKPOINT.
+003020 2200-WRITE-CHECKPOINT-EXIT.
+003030     EXIT.
+003040*
+003050******************************************************************
+003060*    2250-CLEAR-CHECKPOINT - A RUN THAT REACHES TRUE END-OF-FILE *
+003070*    HAS NOTHING LEFT TO RESTART, SO WIPE THE CHECKPOINT BACK TO *
+003080*    ZERO.  OTHERWISE THE NEXT ORDINARY RUN (E.G. TOMORROW'S     *
+003090*    EXTRACT) WOULD FIND THIS RUN'S LAST CHECKPOINT AND SILENTLY *
+003100*    SKIP RECORDS THAT BELONG TO A DIFFERENT FILE.               *
+003110******************************************************************
+003120 2250-CLEAR-CHECKPOINT.
+003130     MOVE ZERO TO CHKPT-LAST-ID.
+003140     MOVE ZERO TO CHKPT-REC-COUNT.
+003150     MOVE ZERO TO CHKPT-RECORDS-REJECTED.
+003155     MOVE ZERO TO CHKPT-RECORDS-DIVERTED.
+003160     MOVE ZERO TO CHKPT-ID-CONTROL-TOTAL.
+003170     OPEN OUTPUT CHKPT-FILE.
+003180     WRITE CHKPT-RECORD.
+003190     CLOSE CHKPT-FILE.
+003200 2250-CLEAR-CHECKPOINT-EXIT.
+003210     EXIT.
+003220*
+003230******************************************************************
+003240*    3000-WRITE-CONTROL-REPORT - WRITE THE END-OF-RUN CONTROL    *
+003250*    TOTALS SO THE BALANCING CLERKS HAVE SOMETHING TO TIE BACK   *
+003260*    TO THE SOURCE EXTRACT'S CONTROL TOTALS.                     *
+003270******************************************************************
+003280 3000-WRITE-CONTROL-REPORT.
+003290     MOVE WS-RECORDS-READ TO RPT-RECORDS-READ.
+003300     MOVE WS-RECORDS-REJECTED TO RPT-RECORDS-REJECTED.
+003305     MOVE WS-RECORDS-DIVERTED TO RPT-RECORDS-DIVERTED.
+003310     MOVE WS-ID-CONTROL-TOTAL TO RPT-CONTROL-TOTAL.
+003320     OPEN OUTPUT REPORT-FILE.
+003330     MOVE SPACES TO REPORT-LINE.
+003340     STRING "DLR110 CONTROL-TOTAL RECONCILIATION REPORT"
+003350            DELIMITED BY SIZE INTO REPORT-LINE
+003360     END-STRING.
+003370     WRITE REPORT-LINE.
+003380     MOVE SPACES TO REPORT-LINE.
+003390     STRING "RECORDS READ .......... " DELIMITED BY SIZE
+003400            RPT-RECORDS-READ          DELIMITED BY SIZE
+003410            INTO REPORT-LINE
+003420     END-STRING.
+003430     WRITE REPORT-LINE.
+003440     MOVE SPACES TO REPORT-LINE.
+003450     STRING "RECORDS FAILING VALIDATION " DELIMITED BY SIZE
+003460            RPT-RECORDS-REJECTED         DELIMITED BY SIZE
+003470            INTO REPORT-LINE
+003480     END-STRING.
+003490     WRITE REPORT-LINE.
+003491     MOVE SPACES TO REPORT-LINE.
+003492     STRING "RECORDS DIVERTED (TYPE CODE) " DELIMITED BY SIZE
+003493            RPT-RECORDS-DIVERTED          DELIMITED BY SIZE
+003494            INTO REPORT-LINE
+003495     END-STRING.
+003496     WRITE REPORT-LINE.
+003500     MOVE SPACES TO REPORT-LINE.
+003510     STRING "ID CONTROL TOTAL ...... " DELIMITED BY SIZE
+003520            RPT-CONTROL-TOTAL         DELIMITED BY SIZE
+003530            INTO REPORT-LINE
+003540     END-STRING.
+003550     WRITE REPORT-LINE.
+003560     CLOSE REPORT-FILE.
+003570 3000-WRITE-CONTROL-REPORT-EXIT.
+003580     EXIT.
+003590*
+003600******************************************************************
+003610*    9999-TERMINATE - CLEAR THE CHECKPOINT NOW THAT THE RUN HAS  *
+003620*    REACHED A CLEAN END-OF-FILE, WRITE THE CONTROL REPORT,      *
+003630*    CLOSE THE EXTRACT FILES, AND RETURN CONTROL.                *
+003640******************************************************************
+003650 9999-TERMINATE.
+003660     PERFORM 2250-CLEAR-CHECKPOINT
+003670         THRU 2250-CLEAR-CHECKPOINT-EXIT.
+003680     PERFORM 3000-WRITE-CONTROL-REPORT
+003690         THRU 3000-WRITE-CONTROL-REPORT-EXIT.
+003700     CLOSE TRANS-FILE-IN.
+003710     CLOSE TRANS-FILE-OUT.
+003720     CLOSE REJECT-FILE.
+003730 9999-TERMINATE-EXIT.
+003740     EXIT.
