@@ -0,0 +1,66 @@
+000010******************************************************************
+000020*                                                                *
+000030*    RECLAYT.CPY                                                 *
+000040*                                                                *
+000050*    COMMON 100-BYTE WORKING-STORAGE BUFFER LAYOUT.  DEFINES     *
+000060*    WS-AREA-1 AND ALL OF THE REDEFINITIONS THAT REINTERPRET     *
+000070*    THOSE SAME 100 BYTES.  ANY PROGRAM THAT NEEDS TO READ OR    *
+000080*    BUILD A RECORD IN THIS SHAPE SHOULD COPY THIS MEMBER        *
+000090*    RATHER THAN RE-KEYING THE PICTURE CLAUSES BY HAND.          *
+000100*                                                                *
+000110*    MODIFICATION HISTORY                                       *
+000120*    ----------------------                                     *
+000130*    2026-08-08  JPL  ORIGINAL - PULLED OUT OF BUGSOLUTION.COB   *
+000140*                     SO ALL PROGRAMS SHARE ONE DEFINITION.      *
+000150*    2026-08-08  JPL  ADDED WS-AREA-3 RECORD-TYPE REDEFINITION   *
+000160*                     FOR THE DETAIL/SUMMARY/CORRECTION FEED.    *
+000170*    2026-08-08  JPL  BROKE WS-SUB-AREA-2 OUT INTO NAMED         *
+000180*                     CUSTOMER SUBFIELDS.                       *
+000190*                                                                *
+000200******************************************************************
+000210*
+000220 01  WS-AREA-1                           PIC X(100).
+000230*
+000240******************************************************************
+000250*    WS-AREA-2 - ID + FREE-TEXT VIEW OF THE BUFFER.  THE        *
+000260*    FREE-TEXT SEGMENT IS FURTHER REDEFINED BELOW INTO THE       *
+000270*    STRUCTURED CUSTOMER SUBFIELDS OUR SOURCE SYSTEM SENDS.      *
+000280******************************************************************
+000290*
+000300 01  WS-AREA-2 REDEFINES WS-AREA-1.
+000310     05  WS-SUB-AREA-1                   PIC 9(05).
+000320     05  WS-SUB-AREA-2                   PIC X(95).
+000330     05  WS-SUB-AREA-2-DETAIL REDEFINES WS-SUB-AREA-2.
+000340         10  WS-CUST-NAME                PIC X(30).
+000350         10  WS-CUST-ADDR-LINE-1          PIC X(25).
+000360         10  WS-CUST-ADDR-LINE-2          PIC X(25).
+000370         10  WS-CUST-STATUS-CODE          PIC X(02).
+000380         10  FILLER                      PIC X(13).
+000390*
+000400******************************************************************
+000410*    WS-AREA-3 - RECORD-TYPE-CODE VIEW OF THE BUFFER.  THE      *
+000420*    FIRST BYTE TELLS US WHICH OF THE THREE TRANSACTION SHAPES  *
+000430*    THE REMAINING 99 BYTES SHOULD BE READ AS.                  *
+000440******************************************************************
+000450*
+000460 01  WS-AREA-3 REDEFINES WS-AREA-1.
+000470     05  WS-REC-TYPE-CODE                PIC X(01).
+000480         88  WS-REC-TYPE-DETAIL-VAL           VALUE "D".
+000490         88  WS-REC-TYPE-SUMMARY-VAL          VALUE "S".
+000500         88  WS-REC-TYPE-CORRECTION-VAL       VALUE "C".
+000510     05  WS-REC-TYPE-DETAIL.
+000520         10  WS-DETAIL-ID                 PIC 9(05).
+000530         10  WS-DETAIL-AMOUNT             PIC 9(09)V99.
+000540         10  WS-DETAIL-TRANS-DATE         PIC 9(08).
+000550         10  FILLER                       PIC X(75).
+000560     05  WS-REC-TYPE-SUMMARY REDEFINES WS-REC-TYPE-DETAIL.
+000570         10  WS-SUMMARY-ID                PIC 9(05).
+000580         10  WS-SUMMARY-REC-COUNT         PIC 9(07).
+000590         10  WS-SUMMARY-TOTAL-AMOUNT      PIC 9(11)V99.
+000600         10  FILLER                       PIC X(74).
+000610     05  WS-REC-TYPE-CORRECTION REDEFINES WS-REC-TYPE-DETAIL.
+000620         10  WS-CORRECTION-ID             PIC 9(05).
+000630         10  WS-CORRECTION-ORIG-ID        PIC 9(05).
+000640         10  WS-CORRECTION-REASON-CODE    PIC X(04).
+000650         10  WS-CORRECTION-REASON-TXT     PIC X(30).
+000660         10  FILLER                       PIC X(55).
