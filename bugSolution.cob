@@ -1,13 +1,108 @@
-01 WS-AREA-1 PIC X(100).
-01 WS-AREA-2 REDEFINES WS-AREA-1.
-    05 WS-SUB-AREA-1 PIC 9(5).
-    05 WS-SUB-AREA-2 PIC X(95).
-
-MOVE 12345 TO WS-SUB-AREA-1.
-MOVE "Some data" TO WS-SUB-AREA-2.
-DISPLAY WS-AREA-1.
-
-* The solution involves careful consideration when moving data between
-* redefined areas, ensuring that data is updated consistently and without
-* overwriting other areas.  This avoids data corruption and ensures
-* the integrity of the data.
\ No newline at end of file
+000010******************************************************************
+000020*                                                                *
+000030*    BUGSOLUTION.COB                                             *
+000040*                                                                *
+000050*    DEMONSTRATES THE CORRECT WAY TO MOVE DATA INTO A BUFFER     *
+000060*    THAT IS REDEFINED UNDER TWO DIFFERENT VIEWS (WS-SUB-AREA-1  *
+000070*    AND WS-SUB-AREA-2 BOTH REDEFINE WS-AREA-1).  EACH MOVE IS   *
+000080*    BRACKETED BY AN AUDIT SNAPSHOT OF THE WHOLE BUFFER SO THAT  *
+000090*    A MOVE WHICH CLOBBERS BYTES IT DOES NOT OWN SHOWS UP IN     *
+000100*    THE AUDIT LOG INSTEAD OF SILENTLY CORRUPTING OUTPUT.        *
+000110*                                                                *
+000120*    MODIFICATION HISTORY                                       *
+000130*    ----------------------                                     *
+000140*    2026-08-08  JPL  REPLACED THE LOCAL REDEFINES WITH THE      *
+000150*                     SHARED RECLAYT COPYBOOK SO OTHER PROGRAMS  *
+000160*                     CAN SHARE THE SAME LAYOUT.                 *
+000170*    2026-08-08  JPL  ADDED BEFORE/AFTER AUDIT LOGGING AROUND    *
+000180*                     THE MOVES INTO WS-SUB-AREA-1/-2.           *
+000190*                                                                *
+000200******************************************************************
+000210 IDENTIFICATION DIVISION.
+000220 PROGRAM-ID.    BUGSOLUTION.
+000230 AUTHOR.        J P LANGE.
+000240 INSTALLATION.  DATA PROCESSING.
+000250 DATE-WRITTEN.  2026-08-08.
+000260 DATE-COMPILED.
+000270*
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000320         ORGANIZATION LINE SEQUENTIAL.
+000330*
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  AUDIT-FILE.
+000370 01  AUDIT-RECORD                        PIC X(132).
+000380*
+000390 WORKING-STORAGE SECTION.
+000400     COPY RECLAYT.
+000410*
+000420 01  WS-AUDIT-COUNTERS.
+000430     05  WS-AUDIT-SEQ-NO             PIC 9(05) VALUE ZERO.
+000440*
+000450 PROCEDURE DIVISION.
+000460*
+000470 0000-MAINLINE.
+000480     PERFORM 1000-INITIALIZE
+000490         THRU 1000-INITIALIZE-EXIT.
+000500     PERFORM 2000-PROCESS-RECORD
+000510         THRU 2000-PROCESS-RECORD-EXIT.
+000520     PERFORM 9999-TERMINATE
+000530         THRU 9999-TERMINATE-EXIT.
+000540     GOBACK.
+000550 0000-MAINLINE-EXIT.
+000560     EXIT.
+000570*
+000580******************************************************************
+000590*    1000-INITIALIZE - OPEN THE AUDIT LOG.                      *
+000600******************************************************************
+000610 1000-INITIALIZE.
+000620     OPEN OUTPUT AUDIT-FILE.
+000625     MOVE SPACES TO WS-AREA-1.
+000630 1000-INITIALIZE-EXIT.
+000640     EXIT.
+000650*
+000660******************************************************************
+000670*    2000-PROCESS-RECORD - BUILD THE SAMPLE RECORD, LOGGING A    *
+000680*    SNAPSHOT OF WS-AREA-1 BEFORE ANY MOVE AND AFTER EACH ONE.   *
+000690******************************************************************
+000700 2000-PROCESS-RECORD.
+000710     PERFORM 2100-LOG-AUDIT-IMAGE
+000720         THRU 2100-LOG-AUDIT-IMAGE-EXIT.
+000730     MOVE 12345 TO WS-SUB-AREA-1.
+000740     PERFORM 2100-LOG-AUDIT-IMAGE
+000750         THRU 2100-LOG-AUDIT-IMAGE-EXIT.
+000760     MOVE "Some data" TO WS-SUB-AREA-2.
+000770     PERFORM 2100-LOG-AUDIT-IMAGE
+000780         THRU 2100-LOG-AUDIT-IMAGE-EXIT.
+000790     DISPLAY WS-AREA-1.
+000800 2000-PROCESS-RECORD-EXIT.
+000810     EXIT.
+000820*
+000830******************************************************************
+000840*    2100-LOG-AUDIT-IMAGE - WRITE THE CURRENT FULL CONTENTS OF   *
+000850*    WS-AREA-1 TO THE AUDIT LOG, NUMBERED IN SEQUENCE, SO ANY    *
+000860*    MOVE THAT CLOBBERS BYTES OUTSIDE ITS OWN FIELD SHOWS UP     *
+000870*    HERE RATHER THAN IN PRODUCTION OUTPUT.                      *
+000880******************************************************************
+000890 2100-LOG-AUDIT-IMAGE.
+000900     ADD 1 TO WS-AUDIT-SEQ-NO.
+000910     MOVE SPACES TO AUDIT-RECORD.
+000920     STRING WS-AUDIT-SEQ-NO   DELIMITED BY SIZE
+000930            "  "              DELIMITED BY SIZE
+000940            WS-AREA-1         DELIMITED BY SIZE
+000950            INTO AUDIT-RECORD
+000960     END-STRING.
+000970     WRITE AUDIT-RECORD.
+000980 2100-LOG-AUDIT-IMAGE-EXIT.
+000990     EXIT.
+001000*
+001010******************************************************************
+001020*    9999-TERMINATE - CLOSE FILES AND RETURN CONTROL.            *
+001030******************************************************************
+001040 9999-TERMINATE.
+001050     CLOSE AUDIT-FILE.
+001060 9999-TERMINATE-EXIT.
+001070     EXIT.
